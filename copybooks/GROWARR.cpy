@@ -0,0 +1,26 @@
+000100*****************************************************************
+000200* COPYBOOK:    GROWARR                                          *
+000300* PURPOSE:     SHARED GROWTH-SERIES TABLE LAYOUT.  HOLDS ONE    *
+000400*              ENTRY PER TERM FOR ANY OF THE GROWTH-MODEL       *
+000500*              PROGRAMS IN THE SUITE (FIBONACCI, DOUBLING,      *
+000600*              PERCENTAGE-GROWTH).  EACH ENTRY CARRIES BOTH THE *
+000700*              TRADITIONAL 10-DIGIT DISPLAY VALUE AND A WIDER   *
+000800*              PACKED FIELD SO LARGE TERMS NO LONGER TRUNCATE   *
+000900*              SILENTLY.                                        *
+001000* MOD LOG:                                                      *
+001100*   2026-08-09 DLH  INITIAL VERSION - SPLIT OUT OF FIBONACCI    *
+001200*                   SERIES WORKING-STORAGE FOR REUSE BY OTHER   *
+001300*                   GROWTH-MODEL PROGRAMS.                      *
+001350*   2026-08-09 DLH  GAVE GRW-NUMBER-WIDE TWO DECIMAL PLACES.     *
+001360*                   AN ALL-INTEGER WIDE FIELD ROUNDED EVERY      *
+001370*                   PERCENTAGE-GROWTH STEP BACK TO A WHOLE       *
+001380*                   NUMBER, SO A MODEST RATE COMPOUNDING FROM A  *
+001390*                   SMALL SEED NEVER ADVANCED PAST THE SEED.     *
+001400*****************************************************************
+001500 01  GRW-GROWTH-TABLE.
+001600     05  GRW-ENTRY                   OCCURS 50 TIMES.
+001700         10  GRW-NUMBER              PIC 9(10).
+001800         10  GRW-NUMBER-WIDE         PIC S9(16)V9(2) COMP-3.
+001900         10  GRW-OVERFLOW-SW         PIC X(01).
+002000             88  GRW-OVERFLOWED      VALUE "Y".
+002100             88  GRW-NOT-OVERFLOWED  VALUE "N".
