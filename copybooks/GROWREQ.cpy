@@ -0,0 +1,24 @@
+000100*****************************************************************
+000200* COPYBOOK:    GROWREQ                                          *
+000300* PURPOSE:     ONE GROWTH-SERIES REQUEST, AS READ FROM THE      *
+000400*              NIGHTLY LIMITS-IN FILE.  ONE RECORD PER SERIES   *
+000500*              TO BE PRODUCED (ONE PER COHORT/REGION).          *
+001000* MOD LOG:                                                      *
+001100*   2026-08-09 DLH  INITIAL VERSION - BATCH INPUT RECORD FOR    *
+001200*                   FIBONACCI-SERIES AND OTHER GROWTH-MODEL     *
+001300*                   PROGRAMS.                                   *
+001350*   2026-08-09 DLH  ADDED GRQ-COHORT-ID.  MODE+LIMIT ALONE IS    *
+001360*                   NOT UNIQUE ACROSS A NIGHTLY BATCH - MORE    *
+001370*                   THAN ONE COHORT/REGION CAN SHARE THE SAME   *
+001380*                   MODE AND LIMIT, AND CHECKPOINT/RECONCILE    *
+001390*                   KEYING NEEDS A WAY TO TELL THEM APART.       *
+001400*****************************************************************
+001500 01  GRQ-REQUEST-REC.
+001600     05  GRQ-MODE                    PIC X(01).
+001700         88  GRQ-MODE-FIBONACCI      VALUE "F".
+001800         88  GRQ-MODE-DOUBLING       VALUE "D".
+001900         88  GRQ-MODE-PERCENT        VALUE "P".
+002000     05  GRQ-LIMIT                   PIC 9(05).
+002100     05  GRQ-GROWTH-RATE             PIC S9(03)V9(02).
+002150     05  GRQ-COHORT-ID               PIC X(08).
+002200     05  FILLER                      PIC X(61).
