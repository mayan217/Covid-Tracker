@@ -0,0 +1,27 @@
+000100*****************************************************************
+000200* COPYBOOK:    GROWAUD                                          *
+000300* PURPOSE:     AUDIT RECORD WRITTEN ONCE PER GROWTH-SERIES RUN  *
+000400*              SO THE REQUESTING USER/JOB, THE LIMIT USED, THE  *
+000500*              RUN DATE/TIME AND THE TERM COUNT PRODUCED CAN BE *
+000600*              RECONSTRUCTED LATER IF A PROJECTION IS           *
+000700*              QUESTIONED.                                      *
+001000* MOD LOG:                                                      *
+001100*   2026-08-09 DLH  INITIAL VERSION.                            *
+001150*   2026-08-09 DLH  ADDED GRA-COHORT-ID AND GRA-GROWTH-RATE -    *
+001160*                   A NIGHTLY BATCH ROUTINELY HAS TWO OR MORE    *
+001170*                   COHORTS (OR PERCENT-MODE RATES) SHARING THE  *
+001180*                   SAME MODE AND LIMIT, AND WITHOUT THESE THE   *
+001190*                   AUDIT TRAIL CANNOT TELL THEIR RUNS APART.    *
+001200*****************************************************************
+001300 01  GRA-AUDIT-REC.
+001400     05  GRA-RUN-USER                PIC X(08).
+001500     05  GRA-RUN-JOB                 PIC X(08).
+001600     05  GRA-RUN-DATE                PIC 9(08).
+001700     05  GRA-RUN-TIME                PIC 9(08).
+001800     05  GRA-MODE                    PIC X(01).
+001900     05  GRA-LIMIT                   PIC 9(05).
+001950     05  GRA-COHORT-ID               PIC X(08).
+001960     05  GRA-GROWTH-RATE             PIC S9(03)V9(02).
+002000     05  GRA-TERM-COUNT              PIC 9(05).
+002100     05  GRA-OVERFLOW-COUNT          PIC 9(05).
+002200     05  FILLER                      PIC X(28).
