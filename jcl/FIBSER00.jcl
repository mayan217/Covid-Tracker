@@ -0,0 +1,71 @@
+//FIBSER00 JOB (ACCTNO),'GROWTH SERIES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* JOB:      FIBSER00
+//* PURPOSE:  OVERNIGHT BATCH-WINDOW STEP THAT BUILDS THE GROWTH-
+//*           SERIES REPORT (FIBONACCI / DOUBLING / PERCENTAGE-
+//*           GROWTH) FOR THE NIGHTLY LIST OF COHORT/REGION LIMITS
+//*           AND FEEDS THE DOWNSTREAM CASE-GROWTH PROJECTION STEPS.
+//* MOD LOG:
+//*   2026-08-09 DLH  INITIAL VERSION.
+//*   2026-08-09 DLH  FIXED STEP-CONDITIONING SENSE (WAS BYPASSING
+//*                   THE DOWNSTREAM STEPS ON SUCCESS INSTEAD OF ON
+//*                   FAILURE).  ADDED THE RUNINFO CONTROL CARD AND
+//*                   DROPPED THE EXPORT SYMLIST, WHICH DID NOT
+//*                   ACTUALLY SURFACE THE USERID/JOBNAME TO THE
+//*                   PROGRAM'S ACCEPT FROM ENVIRONMENT.
+//*   2026-08-09 DLH  RAISED THE STEP-CONDITIONING THRESHOLD FROM
+//*                   0 TO 8 SO A RETURN-CODE 4 (SOME RECORDS IN
+//*                   THE BATCH SKIPPED OR CLAMPED, BUT A COMPLETE
+//*                   REPORT STILL PRODUCED FOR EVERY OTHER COHORT)
+//*                   NO LONGER BYPASSES THE DOWNSTREAM STEPS FOR
+//*                   THE WHOLE NIGHT'S BATCH.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=FIBSER00
+//*
+//LIMITIN  DD DSN=PROD.COVID.GROWTH.LIMITIN,DISP=SHR
+//RPTOUT   DD DSN=PROD.COVID.GROWTH.RPTOUT,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//AUDITOUT DD DSN=PROD.COVID.GROWTH.AUDITOUT,DISP=MOD
+//CHECKPT  DD DSN=PROD.COVID.GROWTH.CHECKPT,DISP=SHR
+//PRIORRUN DD DSN=PROD.COVID.GROWTH.PRIORRUN,DISP=SHR
+//*****************************************************************
+//* RUNINFO - ONE CARD CARRYING THE REQUESTING USERID AND JOBNAME
+//* FOR THE AUDIT RECORD.  THE SCHEDULER STAMPS THE ACTUAL VALUES
+//* INTO THIS CARD WHEN THE JOB IS SUBMITTED - COLUMNS 1-8 ARE THE
+//* SUBMITTING USERID, COLUMNS 9-16 ARE THE JOBNAME.
+//*****************************************************************
+//RUNINFO  DD  *
+DLHAUSERFIBSER00
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//*****************************************************************
+//* CHECKPT AND PRIORRUN ARE KEYED (VSAM KSDS) DATASETS.  THEY ARE
+//* ALLOCATED ONCE BY A ONE-TIME IDCAMS DEFINE STEP BEFORE THIS JOB
+//* IS SCHEDULED AND ARE NOT RECREATED HERE.
+//*****************************************************************
+//*
+//*****************************************************************
+//* STEP CONDITIONING - STEP010 SETS RETURN-CODE 4 WHEN ONE OR MORE
+//* LIMITIN RECORDS WERE SKIPPED OR CLAMPED, BUT RPTOUT STILL CARRIES
+//* A COMPLETE, USABLE REPORT FOR EVERY OTHER, VALID COHORT IN THE
+//* SAME BATCH - A SINGLE MISTYPED RECORD IN A MULTI-COHORT NIGHTLY
+//* FILE SHOULD NOT STOP THE PROJECTION/DISTRIBUTION STEPS FOR EVERY
+//* COHORT THAT CAME OUT CLEAN.  ONLY RETURN-CODE 16 (A HARD ABEND -
+//* SEE STEP010'S OWN ABEND PARAGRAPHS - MEANS NO USABLE RPTOUT WAS
+//* PRODUCED AT ALL) BYPASSES THESE STEPS.  COND=(8,LT,STEP010)
+//* BYPASSES THE STEP WHEN STEP010'S RETURN CODE IS OVER 8, I.E. IT
+//* RUNS ON RETURN CODE 0 OR 4 AND ONLY SKIPS ON 16.
+//*****************************************************************
+//*
+//STEP020  EXEC PGM=GROWPROJ,COND=(8,LT,STEP010)
+//GROWRPT  DD DSN=PROD.COVID.GROWTH.RPTOUT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=GROWDSTR,COND=(8,LT,STEP010)
+//GROWRPT  DD DSN=PROD.COVID.GROWTH.RPTOUT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
