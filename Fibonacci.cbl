@@ -1,33 +1,1134 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. Fibonacci-Series.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 Fibonacci-Limit   PIC 9(5).
-01 Fibonacci-Array.
-   05 Fibonacci-Number   OCCURS 50 TIMES PIC 9(10).
-01 Index               PIC 9(5).
-01 Counter             PIC 9(5) VALUE 2.
-
-PROCEDURE DIVISION.
-    DISPLAY "Enter the limit for Fibonacci series:" 
-    ACCEPT Fibonacci-Limit.
-    
-    IF Fibonacci-Limit < 2
-        DISPLAY "Invalid limit. Please enter a number greater than or equal to 2."
-        STOP RUN
-    END-IF
-    
-    MOVE 0 TO Fibonacci-Array(1)
-    MOVE 1 TO Fibonacci-Array(2)
-    
-    PERFORM UNTIL Counter > Fibonacci-Limit
-        COMPUTE Fibonacci-Number(Counter) = Fibonacci-Number(Counter - 1) + Fibonacci-Number(Counter - 2)
-        ADD 1 TO Counter
-    END-PERFORM
-    
-    DISPLAY "Fibonacci series up to " Fibonacci-Limit " terms:"
-    PERFORM VARYING Index FROM 1 BY 1 UNTIL Index > Fibonacci-Limit
-        DISPLAY Fibonacci-Array(Index)
-    END-PERFORM.
-    
-    STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FIBONACCI-SERIES.
+000300 AUTHOR.        D. HAUSER.
+000400 INSTALLATION.  PUBLIC-HEALTH-ANALYTICS-DIVISION.
+000500 DATE-WRITTEN.  2019-03-11.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* MODIFICATION HISTORY                                         *
+000900*   2019-03-11 DLH  ORIGINAL ONE-SHOT CONSOLE VERSION.          *
+001000*   2026-08-09 DLH  CONVERTED TO A BATCH DRIVER - LIMITS NOW    *
+001100*                   COME FROM THE LIMITIN FILE INSTEAD OF A     *
+001200*                   CONSOLE ACCEPT, ONE SERIES PER REQUEST.     *
+001300*   2026-08-09 DLH  LIMIT IS NOW VALIDATED AGAINST THE 50-TERM  *
+001400*                   TABLE SIZE AND CLAMPED (WITH A WARNING)     *
+001500*                   INSTEAD OF BEING ALLOWED TO WALK OFF THE    *
+001600*                   END OF FIBONACCI-ARRAY.                     *
+001700*   2026-08-09 DLH  REPLACED THE BARE DISPLAY OUTPUT WITH A     *
+001800*                   HEADED, PAGED PRINT REPORT ON RPTOUT.       *
+001900*   2026-08-09 DLH  ADDED PERIODIC CHECKPOINTING OF THE SERIES  *
+002000*                   BUILD (CHECKPT) SO A RESTART PICKS UP FROM  *
+002100*                   THE LAST SAVED COUNTER INSTEAD OF REBUILDING*
+002200*                   TERMS THAT WERE ALREADY COMPUTED.           *
+002300*   2026-08-09 DLH  ADDED A WIDE COMP-3 FIELD AND AN OVERFLOW    *
+002400*                   SWITCH PER TERM SO A VALUE THAT NO LONGER   *
+002500*                   FITS PIC 9(10) IS FLAGGED INSTEAD OF BEING   *
+002600*                   TRUNCATED SILENTLY.                         *
+002700*   2026-08-09 DLH  MOVED THE GROWTH-TABLE LAYOUT OUT TO THE     *
+002800*                   GROWARR COPYBOOK SO OTHER GROWTH-MODEL      *
+002900*                   PROGRAMS CAN SHARE IT.                      *
+003000*   2026-08-09 DLH  ADDED AN AUDIT RECORD (AUDITOUT) WRITTEN     *
+003100*                   ONCE PER REQUEST PROCESSED.                 *
+003200*   2026-08-09 DLH  ADDED GRQ-MODE SO THE SAME DRIVER CAN BUILD  *
+003300*                   A FIBONACCI, DOUBLING OR PERCENTAGE-GROWTH  *
+003400*                   SERIES INTO THE SAME TABLE AND REPORT.       *
+003500*   2026-08-09 DLH  ADDED A RECONCILIATION PASS AGAINST THE      *
+003600*                   PRIOR RUN FOR THE SAME MODE/LIMIT.           *
+003650*   2026-08-09 DLH  FIXED STEP-CONDITIONING SENSE IN FIBSER00.   *
+003660*                   ADDED STATUS CHECKS AFTER EVERY OPEN AND ON  *
+003670*                   THE KEYED READS SO A REAL I/O ERROR ABENDS  *
+003680*                   INSTEAD OF BEING TREATED AS "NOT FOUND".     *
+003690*                   PRIOR-RUN RECORD NOW CARRIES THE WIDE VALUE  *
+003691*                   (VIA GROWARR) SO RECONCILIATION NO LONGER    *
+003692*                   COMPARES CAPPED, OVERFLOWED VALUES.          *
+003693*                   REPLACED THE EXPORT SYMLIST/ACCEPT FROM      *
+003694*                   ENVIRONMENT AUDIT LOOKUP (WHICH NEVER        *
+003695*                   POPULATES UNDER JES) WITH A RUNINFO CONTROL *
+003696*                   CARD READ ONCE AT INITIALIZATION.            *
+003697*   2026-08-09 DLH  GAVE THE GROWTH TABLE TWO DECIMAL PLACES SO  *
+003698*                   PERCENTAGE GROWTH NO LONGER ROUNDS EVERY     *
+003699*                   STEP BACK TO A BARE INTEGER.  ADDED A COHORT *
+003700*                   ID AND THE GROWTH RATE TO THE CHECKPOINT/    *
+003701*                   PRIORRUN KEY SO TWO COHORTS (OR TWO RATES)   *
+003702*                   SHARING A MODE AND LIMIT NO LONGER COLLIDE.  *
+003703*                   ADDED A BATCH-POSITION MARKER SO A RESTART   *
+003704*                   SKIPS REQUESTS THIS RUN ALREADY COMPLETED    *
+003705*                   INSTEAD OF RE-PROCESSING THE WHOLE FILE.     *
+003706*                   GAVE THE SIGNED DISPLAY FIELDS A SIGNED      *
+003707*                   EDIT PICTURE SO A NEGATIVE PERCENT-DECLINE   *
+003708*                   TERM NO LONGER PRINTS AS A POSITIVE NUMBER.  *
+003709*                   THE TRAILER AND RECONCILIATION LINES NOW     *
+003710*                   SHARE THE SAME PAGE-BREAK CHECK AS THE       *
+003711*                   DETAIL LINES.  A SKIPPED OR CLAMPED REQUEST  *
+003712*                   NOW SETS RETURN-CODE 4.                      *
+003714*   2026-08-09 DLH  THE GROWTH STEP PARAGRAPHS NOW TRAP ON SIZE  *
+003715*                   ERROR ON THE WIDE COMP-3 FIELD ITSELF, NOT   *
+003716*                   JUST THE LEGACY 9(10) DISPLAY BOUNDARY - A   *
+003717*                   HIGH PERCENT-GROWTH RATE COULD OTHERWISE     *
+003718*                   WRAP THE WIDE FIELD WITHOUT EVER BEING       *
+003719*                   FLAGGED.  WIDENED THE SIGNED REPORT/         *
+003720*                   MISMATCH EDIT PICTURES TO 16 INTEGER DIGITS  *
+003721*                   TO MATCH THE WIDE FIELD SO THE LEADING DIGIT *
+003722*                   OF A LARGE TERM NO LONGER DROPS SILENTLY.    *
+003723*                   AUDIT RECORDS AND THE REPORT RUN-INFO LINE   *
+003724*                   NOW CARRY THE COHORT ID AND GROWTH RATE SO   *
+003725*                   TWO RUNS SHARING A MODE AND LIMIT CAN STILL  *
+003726*                   BE TOLD APART LATER.                         *
+003727*****************************************************************
+003800 ENVIRONMENT DIVISION.
+003900 INPUT-OUTPUT SECTION.
+004000 FILE-CONTROL.
+004100     SELECT LIMITIN-FILE ASSIGN TO LIMITIN
+004200         ORGANIZATION IS SEQUENTIAL
+004300         FILE STATUS IS FIB-LIMITIN-STATUS.
+004400
+004500     SELECT RPTOUT-FILE ASSIGN TO RPTOUT
+004600         ORGANIZATION IS SEQUENTIAL
+004700         FILE STATUS IS FIB-RPTOUT-STATUS.
+004800
+004900     SELECT AUDITOUT-FILE ASSIGN TO AUDITOUT
+005000         ORGANIZATION IS SEQUENTIAL
+005100         FILE STATUS IS FIB-AUDITOUT-STATUS.
+005200
+005300     SELECT CHECKPT-FILE ASSIGN TO CHECKPT
+005400         ORGANIZATION IS INDEXED
+005500         ACCESS MODE IS DYNAMIC
+005600         RECORD KEY IS FIB-CHKPT-KEY
+005700         FILE STATUS IS FIB-CHKPT-STATUS.
+005800
+005900     SELECT PRIORRUN-FILE ASSIGN TO PRIORRUN
+006000         ORGANIZATION IS INDEXED
+006100         ACCESS MODE IS DYNAMIC
+006200         RECORD KEY IS FIB-PRIOR-KEY
+006300         FILE STATUS IS FIB-PRIOR-STATUS.
+006350
+006360     SELECT RUNINFO-FILE ASSIGN TO RUNINFO
+006370         ORGANIZATION IS SEQUENTIAL
+006380         FILE STATUS IS FIB-RUNINFO-STATUS.
+006400
+006500 DATA DIVISION.
+006600 FILE SECTION.
+006700*****************************************************************
+006800* LIMITIN - ONE GROWTH-SERIES REQUEST PER RECORD.  LAYOUT IS    *
+006900* SHARED WITH OTHER GROWTH-MODEL PROGRAMS VIA THE GROWREQ       *
+007000* COPYBOOK.                                                     *
+007100*****************************************************************
+007200 FD  LIMITIN-FILE
+007300     LABEL RECORDS ARE STANDARD.
+007400     COPY GROWREQ.
+007500
+007600*****************************************************************
+007700* RPTOUT - THE PRINT-IMAGE GROWTH-SERIES REPORT.                *
+007800*****************************************************************
+007900 FD  RPTOUT-FILE
+008000     LABEL RECORDS ARE STANDARD.
+008100 01  RPT-LINE                        PIC X(133).
+008200
+008300*****************************************************************
+008400* AUDITOUT - ONE RECORD PER REQUEST PROCESSED.  LAYOUT IS       *
+008500* SHARED VIA THE GROWAUD COPYBOOK.                              *
+008600*****************************************************************
+008700 FD  AUDITOUT-FILE
+008800     LABEL RECORDS ARE STANDARD.
+008900     COPY GROWAUD.
+009000
+009100*****************************************************************
+009200* CHECKPT - RESTART CHECKPOINT.  KEYED BY COHORT/MODE/LIMIT/    *
+009250* RATE SO A RESTARTED REQUEST CAN FIND ITS OWN IN-FLIGHT        *
+009260* PROGRESS WITHOUT COLLIDING WITH A DIFFERENT COHORT OR A       *
+009270* DIFFERENT PERCENTAGE-GROWTH RATE THAT HAPPENS TO SHARE THE    *
+009280* SAME MODE AND LIMIT.  FIB-CHKPT-COUNTER DOES DOUBLE DUTY: FOR *
+009290* A PER-REQUEST RECORD IT IS THE SAVED SERIES COUNTER; FOR THE  *
+009291* ONE RESERVED "BATCH POSITION" RECORD (KEY MODE "*") IT IS THE *
+009292* NUMBER OF LIMITIN RECORDS THIS RUN HAS FULLY COMPLETED - SEE  *
+009293* 1060-READ-BATCH-POSITION AND 2300-SAVE-BATCH-POSITION.        *
+009400*****************************************************************
+009500 FD  CHECKPT-FILE
+009600     LABEL RECORDS ARE STANDARD.
+009700 01  FIB-CHECKPOINT-REC.
+009800     05  FIB-CHKPT-KEY.
+009810         10  FIB-CHKPT-COHORT        PIC X(08).
+009900         10  FIB-CHKPT-MODE          PIC X(01).
+010000         10  FIB-CHKPT-LIMIT         PIC 9(05).
+010050         10  FIB-CHKPT-RATE          PIC S9(03)V9(02).
+010100     05  FIB-CHKPT-COUNTER           PIC 9(05).
+010150     COPY GROWARR REPLACING
+010160         ==01 GRW-GROWTH-TABLE== BY ==05 FIB-CHKPT-TABLE==
+010165         ==05 GRW-ENTRY==        BY ==10 FIB-CHKPT-ENTRY==
+010170         ==10 GRW-NUMBER-WIDE==  BY ==15 FIB-CHKPT-NUMBER-WIDE==
+010180         ==10 GRW-NUMBER==       BY ==15 FIB-CHKPT-NUMBER==
+010190         ==10 GRW-OVERFLOW-SW==  BY ==15 FIB-CHKPT-OVERFLOW-SW==
+010195         ==GRW-OVERFLOWED==      BY ==FIB-CHKPT-OVERFLOWED==
+010196         ==GRW-NOT-OVERFLOWED==  BY ==FIB-CHKPT-NOT-OVERFLOWED==.
+010600
+010700*****************************************************************
+010800* PRIORRUN - LAST COMPLETED TABLE FOR EACH COHORT/MODE/LIMIT/   *
+010850* RATE, KEPT FOR RECONCILIATION AGAINST THE NEXT RUN OF THE     *
+010860* SAME REQUEST.  THE COHORT AND RATE ARE PART OF THE KEY SO TWO *
+010870* DIFFERENT COHORTS (OR TWO PERCENTAGE-GROWTH RATES) THAT SHARE *
+010880* A MODE AND LIMIT NEVER RECONCILE AGAINST EACH OTHER'S DATA.   *
+010950* THE TABLE CARRIES THE SAME WIDE VALUE AS GRW-NUMBER-WIDE       *
+010960* (VIA GROWARR) SO RECONCILIATION NEVER COMPARES A PRIOR RUN'S *
+010970* OVERFLOW-CAPPED PIC 9(10) VALUE AGAINST TODAY'S.             *
+011000*****************************************************************
+011100 FD  PRIORRUN-FILE
+011200     LABEL RECORDS ARE STANDARD.
+011300 01  FIB-PRIOR-REC.
+011400     05  FIB-PRIOR-KEY.
+011410         10  FIB-PRIOR-COHORT        PIC X(08).
+011500         10  FIB-PRIOR-MODE          PIC X(01).
+011600         10  FIB-PRIOR-LIMIT         PIC 9(05).
+011650         10  FIB-PRIOR-RATE          PIC S9(03)V9(02).
+011700     05  FIB-PRIOR-RUN-DATE          PIC 9(08).
+011800     05  FIB-PRIOR-TERM-COUNT        PIC 9(05).
+011850     COPY GROWARR REPLACING
+011860         ==01 GRW-GROWTH-TABLE== BY ==05 FIB-PRIOR-TABLE==
+011865         ==05 GRW-ENTRY==        BY ==10 FIB-PRIOR-ENTRY==
+011870         ==10 GRW-NUMBER-WIDE==  BY ==15 FIB-PRIOR-NUMBER-WIDE==
+011880         ==10 GRW-NUMBER==       BY ==15 FIB-PRIOR-NUMBER==
+011890         ==10 GRW-OVERFLOW-SW==  BY ==15 FIB-PRIOR-OVERFLOW-SW==
+011895         ==GRW-OVERFLOWED==      BY ==FIB-PRIOR-OVERFLOWED==
+011896         ==GRW-NOT-OVERFLOWED==  BY ==FIB-PRIOR-NOT-OVERFLOWED==.
+011900
+011910*****************************************************************
+011920* RUNINFO - ONE CONTROL CARD CARRYING THE REQUESTING USERID AND *
+011930* JOBNAME FOR THE AUDIT RECORD.  STAMPED BY THE SCHEDULER AT    *
+011940* SUBMISSION TIME - SEE THE RUNINFO DD IN FIBSER00.JCL.         *
+011950*****************************************************************
+011960 FD  RUNINFO-FILE
+011970     LABEL RECORDS ARE STANDARD.
+011980 01  FIB-RUNINFO-REC.
+011990     05  FIB-RUNINFO-USER            PIC X(08).
+012000     05  FIB-RUNINFO-JOB             PIC X(08).
+012010     05  FILLER                      PIC X(64).
+012100
+012200 WORKING-STORAGE SECTION.
+012300*****************************************************************
+012400* SWITCHES                                                      *
+012500*****************************************************************
+012600 01  FIB-SWITCHES.
+012700     05  FIB-EOF-SW                  PIC X(01) VALUE "N".
+012800         88  FIB-EOF                  VALUE "Y".
+012900     05  FIB-VALID-SW                PIC X(01) VALUE "Y".
+013000         88  FIB-VALID                VALUE "Y".
+013100     05  FIB-CLAMPED-SW               PIC X(01) VALUE "N".
+013200         88  FIB-CLAMPED              VALUE "Y".
+013300     05  FIB-CHKPT-FOUND-SW           PIC X(01) VALUE "N".
+013400         88  FIB-CHKPT-FOUND          VALUE "Y".
+013500     05  FIB-PRIOR-FOUND-SW           PIC X(01) VALUE "N".
+013600         88  FIB-PRIOR-FOUND          VALUE "Y".
+013650     05  FIB-BATCH-POS-FOUND-SW       PIC X(01) VALUE "N".
+013660         88  FIB-BATCH-POS-FOUND      VALUE "Y".
+013700
+013800*****************************************************************
+013900* CURRENT REQUEST                                               *
+014000*****************************************************************
+014100 01  FIB-MODE                        PIC X(01).
+014200     88  FIB-MODE-FIBONACCI          VALUE "F".
+014300     88  FIB-MODE-DOUBLING           VALUE "D".
+014400     88  FIB-MODE-PERCENT            VALUE "P".
+014500 01  FIB-LIMIT                       PIC 9(05).
+014600 01  FIB-GROWTH-RATE                 PIC S9(03)V9(02).
+014650 01  FIB-COHORT-ID                   PIC X(08).
+014700
+014800*****************************************************************
+014900* WORK COUNTERS AND ACCUMULATORS                                *
+015000*****************************************************************
+015100 01  FIB-COUNTER                     PIC 9(05).
+015200 01  FIB-INDEX                       PIC 9(05).
+015300 01  FIB-TERM-COUNT                  PIC 9(05).
+015400 01  FIB-OVERFLOW-COUNT              PIC 9(05).
+015500 01  FIB-MISMATCH-COUNT              PIC 9(05).
+015600 01  FIB-REQUEST-COUNT               PIC 9(05) VALUE ZERO.
+015700 01  FIB-CHKPT-INTERVAL-CTR          PIC 9(02) VALUE ZERO.
+015800 01  FIB-CHKPT-INTERVAL              PIC 9(02) VALUE 10.
+015850 01  FIB-RESTART-SKIP-COUNT          PIC 9(05) VALUE ZERO.
+015860 01  FIB-BATCH-POSITION              PIC 9(05) VALUE ZERO.
+015900 01  FIB-WIDE-LIMIT-VALUE            PIC S9(18) COMP-3
+016000                                     VALUE 9999999999.
+016050 01  FIB-WIDE-MAX-VALUE              PIC S9(16)V9(2) COMP-3
+016060                                 VALUE 9999999999999999.99.
+016100
+016200*****************************************************************
+016300* RUN-DATE, RUN-TIME AND REPORT PAGINATION                       *
+016400*****************************************************************
+016500 01  FIB-RUN-DATE                    PIC 9(08).
+016600 01  FIB-RUN-TIME                    PIC 9(08).
+016700 01  FIB-PAGE-COUNT                  PIC 9(03) VALUE ZERO.
+016800 01  FIB-REPORT-LINE-COUNT           PIC 9(03) VALUE ZERO.
+016900 01  FIB-LINES-PER-PAGE              PIC 9(03) VALUE 20.
+017000
+017100*****************************************************************
+017200* FILE STATUS CODES                                              *
+017300*****************************************************************
+017400 01  FIB-LIMITIN-STATUS              PIC X(02).
+017500 01  FIB-RPTOUT-STATUS               PIC X(02).
+017600 01  FIB-AUDITOUT-STATUS             PIC X(02).
+017700 01  FIB-CHKPT-STATUS                PIC X(02).
+017800 01  FIB-PRIOR-STATUS                PIC X(02).
+017850 01  FIB-RUNINFO-STATUS              PIC X(02).
+017900
+017910*****************************************************************
+017920* RUN-USER / RUN-JOB - READ ONCE FROM RUNINFO AT INITIALIZATION *
+017930* FOR THE AUDIT RECORD.                                         *
+017940*****************************************************************
+017950 01  FIB-RUN-USER                    PIC X(08).
+017960 01  FIB-RUN-JOB                     PIC X(08).
+017970
+018000*****************************************************************
+018100* REPORT LINE LAYOUTS                                            *
+018200*****************************************************************
+018300 01  FIB-TITLE-LINE                  PIC X(133).
+018400 01  FIB-RUN-INFO-LINE                PIC X(133).
+018500 01  FIB-COLUMN-HDR-LINE              PIC X(133).
+018600 01  FIB-TRAILER-LINE                 PIC X(133).
+018700 01  FIB-MISMATCH-LINE                PIC X(133).
+018750 01  FIB-MISMATCH-PRIOR-DISP          PIC -Z(15)9.99.
+018760 01  FIB-MISMATCH-CURRENT-DISP        PIC -Z(15)9.99.
+018770 01  FIB-HDR-RATE-DISP                PIC -ZZ9.99.
+018800 01  FIB-DETAIL-LINE.
+018900     05  FILLER                      PIC X(08) VALUE SPACES.
+019000     05  FIB-DTL-TERM-NO              PIC ZZZZ9.
+019100     05  FILLER                      PIC X(06) VALUE SPACES.
+019200     05  FIB-DTL-VALUE                PIC -Z(15)9.99.
+019300     05  FILLER                      PIC X(06) VALUE SPACES.
+019400     05  FIB-DTL-OVERFLOW-TXT         PIC X(20) VALUE SPACES.
+019500     05  FILLER                      PIC X(68) VALUE SPACES.
+019600
+019700*****************************************************************
+019800* SHARED GROWTH-SERIES TABLE - SEE COPYBOOKS/GROWARR.CPY         *
+019900*****************************************************************
+020000     COPY GROWARR.
+020100
+020200 PROCEDURE DIVISION.
+020300*****************************************************************
+020400* 0000-MAINLINE - READ THE BATCH OF GROWTH-SERIES REQUESTS AND  *
+020500* PRODUCE A TABLE, A REPORT AND AN AUDIT RECORD FOR EACH ONE.   *
+020600*****************************************************************
+020700 0000-MAINLINE.
+020800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+020900     PERFORM 2000-PROCESS-ONE-REQUEST THRU 2000-EXIT
+021000         UNTIL FIB-EOF.
+021100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+021200     STOP RUN.
+021300
+021400*****************************************************************
+021500* 1000-INITIALIZE - OPEN ALL FILES, STAMP THE RUN DATE/TIME AND *
+021600* PRIME THE INPUT.  EVERY OPEN IS STATUS-CHECKED - A FAILED     *
+021610* OPEN (FOR EXAMPLE A CHECKPT/PRIORRUN VSAM FILE THAT WAS NOT   *
+021620* PRE-ALLOCATED PER THE JCL NOTE) ABENDS THE JOB INSTEAD OF     *
+021630* SILENTLY RUNNING AS IF THERE WERE SIMPLY NO CHECKPOINT OR     *
+021640* PRIOR RUN ON FILE.                                            *
+021700*****************************************************************
+021800 1000-INITIALIZE.
+021900     OPEN INPUT  LIMITIN-FILE
+021901     IF FIB-LIMITIN-STATUS NOT = "00"
+021902         DISPLAY "FIBONACCI-SERIES - ERROR OPENING LIMITIN - "
+021903             "STATUS " FIB-LIMITIN-STATUS
+021904         GO TO 1000-ABEND
+021905     END-IF
+022000     OPEN OUTPUT RPTOUT-FILE
+022001     IF FIB-RPTOUT-STATUS NOT = "00"
+022002         DISPLAY "FIBONACCI-SERIES - ERROR OPENING RPTOUT - "
+022003             "STATUS " FIB-RPTOUT-STATUS
+022004         GO TO 1000-ABEND
+022005     END-IF
+022100     OPEN EXTEND AUDITOUT-FILE
+022101     IF FIB-AUDITOUT-STATUS NOT = "00"
+022102         AND FIB-AUDITOUT-STATUS NOT = "05"
+022103         DISPLAY "FIBONACCI-SERIES - ERROR OPENING AUDITOUT - "
+022104             "STATUS " FIB-AUDITOUT-STATUS
+022105         GO TO 1000-ABEND
+022106     END-IF
+022200     OPEN I-O    CHECKPT-FILE
+022201     IF FIB-CHKPT-STATUS NOT = "00"
+022202         DISPLAY "FIBONACCI-SERIES - ERROR OPENING CHECKPT - "
+022203             "STATUS " FIB-CHKPT-STATUS
+022204         GO TO 1000-ABEND
+022205     END-IF
+022300     OPEN I-O    PRIORRUN-FILE
+022301     IF FIB-PRIOR-STATUS NOT = "00"
+022302         DISPLAY "FIBONACCI-SERIES - ERROR OPENING PRIORRUN - "
+022303             "STATUS " FIB-PRIOR-STATUS
+022304         GO TO 1000-ABEND
+022305     END-IF
+022306     OPEN INPUT  RUNINFO-FILE
+022307     IF FIB-RUNINFO-STATUS NOT = "00"
+022308         DISPLAY "FIBONACCI-SERIES - ERROR OPENING RUNINFO - "
+022309             "STATUS " FIB-RUNINFO-STATUS
+022310         GO TO 1000-ABEND
+022311     END-IF
+022312     PERFORM 1050-READ-RUNINFO THRU 1050-EXIT
+022313     PERFORM 1060-READ-BATCH-POSITION THRU 1060-EXIT
+022400     ACCEPT FIB-RUN-DATE FROM DATE YYYYMMDD
+022500     ACCEPT FIB-RUN-TIME FROM TIME
+022600     MOVE ZERO TO FIB-PAGE-COUNT
+022700     MOVE ZERO TO FIB-REQUEST-COUNT
+022800     PERFORM 1100-READ-NEXT-REQUEST THRU 1100-EXIT
+022801     GO TO 1000-EXIT.
+022802 1000-ABEND.
+022803     MOVE 16 TO RETURN-CODE
+022804     DISPLAY "FIBONACCI-SERIES - INITIALIZATION FAILED - "
+022805         "JOB ABENDING".
+022806     STOP RUN.
+022900 1000-EXIT.
+023000     EXIT.
+023010
+023020*****************************************************************
+023030* 1050-READ-RUNINFO - PICK UP THE REQUESTING USERID/JOBNAME FOR  *
+023040* THE AUDIT RECORD FROM THE ONE-CARD RUNINFO DD.                 *
+023050*****************************************************************
+023060 1050-READ-RUNINFO.
+023070     MOVE SPACES TO FIB-RUN-USER
+023080     MOVE SPACES TO FIB-RUN-JOB
+023090     READ RUNINFO-FILE
+023100         AT END
+023110             CONTINUE
+023120         NOT AT END
+023130             MOVE FIB-RUNINFO-USER TO FIB-RUN-USER
+023140             MOVE FIB-RUNINFO-JOB  TO FIB-RUN-JOB
+023150     END-READ
+023160     CLOSE RUNINFO-FILE.
+023170 1050-EXIT.
+023180     EXIT.
+023181
+023182*****************************************************************
+023183* 1060-READ-BATCH-POSITION - FIND THE RESERVED CHECKPT RECORD   *
+023184* (KEY MODE "*") THAT MARKS HOW MANY LIMITIN RECORDS A PRIOR,   *
+023185* INTERRUPTED ATTEMPT AT THIS SAME RUN ALREADY FINISHED, AND    *
+023186* SKIP PAST THEM SO A RESTART DOES NOT RE-PROCESS (AND RE-AUDIT *
+023187* AND RE-RECONCILE) WORK THAT IS ALREADY DONE.  ONLY STATUS 23/ *
+023188* 14 MEANS "NO PRIOR ATTEMPT YET" - ANY OTHER NON-ZERO STATUS   *
+023189* IS A REAL I/O ERROR AND ABENDS THE JOB.                       *
+023190*****************************************************************
+023191 1060-READ-BATCH-POSITION.
+023192     MOVE SPACES TO FIB-CHKPT-COHORT
+023193     MOVE "*"    TO FIB-CHKPT-MODE
+023194     MOVE ZERO   TO FIB-CHKPT-LIMIT
+023195     MOVE ZERO   TO FIB-CHKPT-RATE
+023196     READ CHECKPT-FILE
+023197         INVALID KEY
+023198             CONTINUE
+023199     END-READ
+023200     EVALUATE FIB-CHKPT-STATUS
+023201         WHEN "00"
+023202             MOVE "Y" TO FIB-BATCH-POS-FOUND-SW
+023203             MOVE FIB-CHKPT-COUNTER TO FIB-RESTART-SKIP-COUNT
+023204         WHEN "23"
+023205         WHEN "14"
+023206             MOVE "N" TO FIB-BATCH-POS-FOUND-SW
+023207         WHEN OTHER
+023208             DISPLAY "FIBONACCI-SERIES - ERROR READING CHECKPT "
+023209                 "BATCH POSITION - STATUS " FIB-CHKPT-STATUS
+023210             MOVE 16 TO RETURN-CODE
+023211             DISPLAY "FIBONACCI-SERIES - JOB ABENDING"
+023212             STOP RUN
+023213     END-EVALUATE
+023214     MOVE FIB-RESTART-SKIP-COUNT TO FIB-BATCH-POSITION
+023215     IF FIB-RESTART-SKIP-COUNT > ZERO
+023216         DISPLAY "FIBONACCI-SERIES - RESTART - SKIPPING "
+023217             FIB-RESTART-SKIP-COUNT
+023218             " ALREADY-COMPLETED REQUEST(S)"
+023219         PERFORM 1100-READ-NEXT-REQUEST THRU 1100-EXIT
+023220             FIB-RESTART-SKIP-COUNT TIMES
+023221     END-IF.
+023222 1060-EXIT.
+023223     EXIT.
+023224
+023300*****************************************************************
+023400* 1100-READ-NEXT-REQUEST                                        *
+023400*****************************************************************
+023500 1100-READ-NEXT-REQUEST.
+023600     READ LIMITIN-FILE
+023700         AT END
+023800             MOVE "Y" TO FIB-EOF-SW
+023900         NOT AT END
+024000             ADD 1 TO FIB-REQUEST-COUNT
+024100     END-READ.
+024200 1100-EXIT.
+024300     EXIT.
+024400
+024500*****************************************************************
+024600* 2000-PROCESS-ONE-REQUEST - VALIDATE, BUILD, REPORT, AUDIT AND *
+024700* RECONCILE A SINGLE GROWTH-SERIES REQUEST.                    *
+024800*****************************************************************
+024900 2000-PROCESS-ONE-REQUEST.
+025000     MOVE GRQ-MODE         TO FIB-MODE
+025100     MOVE GRQ-LIMIT        TO FIB-LIMIT
+025200     MOVE GRQ-GROWTH-RATE  TO FIB-GROWTH-RATE
+025250     MOVE GRQ-COHORT-ID    TO FIB-COHORT-ID
+025300     PERFORM 2100-VALIDATE-REQUEST THRU 2100-EXIT
+025400     IF FIB-VALID
+025500         PERFORM 2200-CHECK-FOR-CHECKPOINT THRU 2200-EXIT
+025600         PERFORM 3000-BUILD-SERIES THRU 3000-EXIT
+025700         MOVE FIB-LIMIT TO FIB-TERM-COUNT
+025800         PERFORM 4000-WRITE-REPORT THRU 4000-EXIT
+025900         PERFORM 5000-WRITE-AUDIT-RECORD THRU 5000-EXIT
+026000         PERFORM 6000-RECONCILE-AGAINST-PRIOR THRU 6000-EXIT
+026100         PERFORM 6300-SAVE-PRIOR-RECORD THRU 6300-EXIT
+026200         PERFORM 3600-DELETE-CHECKPOINT THRU 3600-EXIT
+026250     END-IF
+026260     PERFORM 2300-SAVE-BATCH-POSITION THRU 2300-EXIT
+026400     PERFORM 1100-READ-NEXT-REQUEST THRU 1100-EXIT.
+026500 2000-EXIT.
+026600     EXIT.
+026700
+026800*****************************************************************
+026900* 2100-VALIDATE-REQUEST - REJECT AN UNKNOWN MODE OR A LIMIT     *
+027000* BELOW 2, AND CLAMP (WITH A WARNING) ANY LIMIT OVER THE        *
+027100* 50-TERM TABLE SIZE SO A BAD INPUT RECORD CAN NEVER WALK OFF   *
+027200* THE END OF THE GROWTH TABLE.  A SKIPPED OR CLAMPED REQUEST    *
+027210* SETS RETURN-CODE 4 SO STEP-CONDITIONING DOWNSTREAM CAN SEE    *
+027220* THE REPORT WAS NOT PRODUCED FOR EVERY REQUESTED COHORT, EVEN  *
+027230* THOUGH THE STEP ITSELF DID NOT ABEND.                         *
+027300*****************************************************************
+027400 2100-VALIDATE-REQUEST.
+027500     MOVE "N" TO FIB-CLAMPED-SW
+027600     MOVE "Y" TO FIB-VALID-SW
+027700     IF NOT (FIB-MODE-FIBONACCI OR FIB-MODE-DOUBLING
+027800             OR FIB-MODE-PERCENT)
+027900         DISPLAY "FIBONACCI-SERIES - INVALID MODE '" FIB-MODE
+028000             "' - REQUEST SKIPPED"
+028050         MOVE "N" TO FIB-VALID-SW
+028060         IF RETURN-CODE < 4
+028070             MOVE 4 TO RETURN-CODE
+028080         END-IF
+028200     END-IF
+028300     IF FIB-VALID
+028400         IF FIB-LIMIT < 2
+028500             DISPLAY "FIBONACCI-SERIES - INVALID LIMIT "
+028600                 FIB-LIMIT
+028700                 " - MUST BE AT LEAST 2 - REQUEST SKIPPED"
+028750             MOVE "N" TO FIB-VALID-SW
+028760             IF RETURN-CODE < 4
+028770                 MOVE 4 TO RETURN-CODE
+028780             END-IF
+029000         ELSE
+029100             IF FIB-LIMIT > 50
+029200                 DISPLAY "FIBONACCI-SERIES - LIMIT " FIB-LIMIT
+029300                     " EXCEEDS THE 50-TERM TABLE - CLAMPED TO 50"
+029400                 MOVE 50 TO FIB-LIMIT
+029450                 MOVE "Y" TO FIB-CLAMPED-SW
+029460                 IF RETURN-CODE < 4
+029470                     MOVE 4 TO RETURN-CODE
+029480                 END-IF
+029600             END-IF
+029700         END-IF
+029800     END-IF.
+029900 2100-EXIT.
+030000     EXIT.
+030100
+030200*****************************************************************
+030300* 2200-CHECK-FOR-CHECKPOINT - SEE IF A PRIOR, INTERRUPTED RUN   *
+030400* LEFT PROGRESS BEHIND FOR THIS COHORT/MODE/LIMIT/RATE.  ONLY   *
+030450* STATUS 23 (RECORD NOT FOUND) MEANS "NO CHECKPOINT YET" - ANY  *
+030460* OTHER NON-ZERO STATUS IS A REAL I/O ERROR AND ABENDS THE JOB  *
+030470* RATHER THAN BEING TREATED AS A CLEAN, RESTARTABLE REQUEST.    *
+030500*****************************************************************
+030600 2200-CHECK-FOR-CHECKPOINT.
+030650     MOVE FIB-COHORT-ID  TO FIB-CHKPT-COHORT
+030700     MOVE FIB-MODE       TO FIB-CHKPT-MODE
+030800     MOVE FIB-LIMIT      TO FIB-CHKPT-LIMIT
+030850     MOVE FIB-GROWTH-RATE TO FIB-CHKPT-RATE
+030900     READ CHECKPT-FILE
+031000         INVALID KEY
+031100             CONTINUE
+031400     END-READ
+031410     EVALUATE FIB-CHKPT-STATUS
+031420         WHEN "00"
+031430             MOVE "Y" TO FIB-CHKPT-FOUND-SW
+031440         WHEN "23"
+031450         WHEN "14"
+031460             MOVE "N" TO FIB-CHKPT-FOUND-SW
+031470         WHEN OTHER
+031480             DISPLAY "FIBONACCI-SERIES - ERROR READING CHECKPT - "
+031490                 "STATUS " FIB-CHKPT-STATUS
+031491             MOVE 16 TO RETURN-CODE
+031492             DISPLAY "FIBONACCI-SERIES - JOB ABENDING"
+031493             STOP RUN
+031494     END-EVALUATE.
+031500 2200-EXIT.
+031600     EXIT.
+031610
+031620*****************************************************************
+031630* 2300-SAVE-BATCH-POSITION - ADVANCE AND SAVE THE RESERVED       *
+031640* CHECKPT "BATCH POSITION" RECORD (KEY MODE "*") SO A RESTART   *
+031650* SKIPS EVERY LIMITIN RECORD THIS RUN HAS ALREADY FULLY         *
+031660* DISPOSED OF - WHETHER IT WAS PROCESSED OR SKIPPED AS INVALID. *
+031670*****************************************************************
+031680 2300-SAVE-BATCH-POSITION.
+031690     ADD 1 TO FIB-BATCH-POSITION
+031700     MOVE SPACES TO FIB-CHECKPOINT-REC
+031710     MOVE SPACES TO FIB-CHKPT-COHORT
+031720     MOVE "*"    TO FIB-CHKPT-MODE
+031730     MOVE ZERO   TO FIB-CHKPT-LIMIT
+031740     MOVE ZERO   TO FIB-CHKPT-RATE
+031750     MOVE FIB-BATCH-POSITION TO FIB-CHKPT-COUNTER
+031760     IF FIB-BATCH-POS-FOUND
+031770         REWRITE FIB-CHECKPOINT-REC
+031780     ELSE
+031790         WRITE FIB-CHECKPOINT-REC
+031800             INVALID KEY
+031810                 REWRITE FIB-CHECKPOINT-REC
+031820         END-WRITE
+031830         MOVE "Y" TO FIB-BATCH-POS-FOUND-SW
+031840     END-IF.
+031850 2300-EXIT.
+031860     EXIT.
+031870
+031800*****************************************************************
+031900* 3000-BUILD-SERIES - SEED OR RESUME THE TABLE, THEN GENERATE   *
+032000* TERMS USING WHICHEVER GROWTH MODE WAS REQUESTED.              *
+032100*****************************************************************
+032200 3000-BUILD-SERIES.
+032300     IF FIB-CHKPT-FOUND
+032400         PERFORM 3050-RESTORE-FROM-CHECKPOINT THRU 3050-EXIT
+032500     ELSE
+032600         PERFORM 3010-SEED-SERIES THRU 3010-EXIT
+032700     END-IF
+032800     EVALUATE TRUE
+032900         WHEN FIB-MODE-FIBONACCI
+033000             PERFORM 3110-FIBONACCI-STEP THRU 3110-EXIT
+033100                 UNTIL FIB-COUNTER > FIB-LIMIT
+033200         WHEN FIB-MODE-DOUBLING
+033300             PERFORM 3210-DOUBLING-STEP THRU 3210-EXIT
+033400                 UNTIL FIB-COUNTER > FIB-LIMIT
+033500         WHEN FIB-MODE-PERCENT
+033600             PERFORM 3310-PERCENT-STEP THRU 3310-EXIT
+033700                 UNTIL FIB-COUNTER > FIB-LIMIT
+033800     END-EVALUATE.
+033900 3000-EXIT.
+034000     EXIT.
+034100
+034200*****************************************************************
+034300* 3010-SEED-SERIES - ESTABLISH THE FIRST TERM(S) FOR A FRESH    *
+034400* (NON-RESTARTED) REQUEST.                                      *
+034500*****************************************************************
+034600 3010-SEED-SERIES.
+034700     MOVE ZERO TO FIB-OVERFLOW-COUNT
+034800     MOVE ZERO TO FIB-CHKPT-INTERVAL-CTR
+034900     EVALUATE TRUE
+035000         WHEN FIB-MODE-FIBONACCI
+035100             MOVE 0 TO GRW-NUMBER(1)
+035200             MOVE 0 TO GRW-NUMBER-WIDE(1)
+035300             SET GRW-NOT-OVERFLOWED(1) TO TRUE
+035400             MOVE 1 TO GRW-NUMBER(2)
+035500             MOVE 1 TO GRW-NUMBER-WIDE(2)
+035600             SET GRW-NOT-OVERFLOWED(2) TO TRUE
+035700             MOVE 3 TO FIB-COUNTER
+035800         WHEN OTHER
+035900             MOVE 1 TO GRW-NUMBER(1)
+036000             MOVE 1 TO GRW-NUMBER-WIDE(1)
+036100             SET GRW-NOT-OVERFLOWED(1) TO TRUE
+036200             MOVE 2 TO FIB-COUNTER
+036300     END-EVALUATE.
+036400 3010-EXIT.
+036500     EXIT.
+036600
+036700*****************************************************************
+036800* 3050-RESTORE-FROM-CHECKPOINT - RELOAD THE TERMS ALREADY       *
+036900* BUILT BY AN EARLIER, INTERRUPTED RUN AND RESUME AT THE LAST   *
+037000* SAVED COUNTER INSTEAD OF STARTING OVER.                       *
+037100*****************************************************************
+037200 3050-RESTORE-FROM-CHECKPOINT.
+037300     MOVE FIB-CHKPT-COUNTER TO FIB-COUNTER
+037400     MOVE ZERO TO FIB-OVERFLOW-COUNT
+037500     MOVE ZERO TO FIB-CHKPT-INTERVAL-CTR
+037600     MOVE 1 TO FIB-INDEX
+037700     PERFORM 3060-RESTORE-ONE-ENTRY THRU 3060-EXIT
+037800         UNTIL FIB-INDEX > FIB-COUNTER - 1
+037900     DISPLAY "FIBONACCI-SERIES - RESUMING MODE " FIB-MODE
+038000         " LIMIT " FIB-LIMIT " FROM CHECKPOINT AT TERM "
+038100         FIB-COUNTER.
+038200 3050-EXIT.
+038300     EXIT.
+038400
+038500*****************************************************************
+038600* 3060-RESTORE-ONE-ENTRY                                        *
+038700*****************************************************************
+038800 3060-RESTORE-ONE-ENTRY.
+038900     MOVE FIB-CHKPT-NUMBER(FIB-INDEX)
+039000         TO GRW-NUMBER(FIB-INDEX)
+039100     MOVE FIB-CHKPT-NUMBER-WIDE(FIB-INDEX)
+039200         TO GRW-NUMBER-WIDE(FIB-INDEX)
+039300     IF GRW-NUMBER-WIDE(FIB-INDEX) > FIB-WIDE-LIMIT-VALUE
+039400         SET GRW-OVERFLOWED(FIB-INDEX) TO TRUE
+039500         ADD 1 TO FIB-OVERFLOW-COUNT
+039600     ELSE
+039700         SET GRW-NOT-OVERFLOWED(FIB-INDEX) TO TRUE
+039800     END-IF
+039900     ADD 1 TO FIB-INDEX.
+040000 3060-EXIT.
+040100     EXIT.
+040200
+040300*****************************************************************
+040400* 3110-FIBONACCI-STEP - CLASSIC FIBONACCI RECURRENCE.  ON SIZE   *
+040450* ERROR CATCHES THE WIDE COMP-3 FIELD'S OWN ~10**16 CAPACITY     *
+040460* BEING EXCEEDED, NOT JUST THE LEGACY 9(10) DISPLAY BOUNDARY     *
+040470* THAT 3400-CHECK-OVERFLOW TESTS FOR.                            *
+040500*****************************************************************
+040600 3110-FIBONACCI-STEP.
+040700     COMPUTE GRW-NUMBER-WIDE(FIB-COUNTER) =
+040800         GRW-NUMBER-WIDE(FIB-COUNTER - 1) +
+040900         GRW-NUMBER-WIDE(FIB-COUNTER - 2)
+040950         ON SIZE ERROR
+040960             MOVE FIB-WIDE-MAX-VALUE
+040970                 TO GRW-NUMBER-WIDE(FIB-COUNTER)
+040980     END-COMPUTE
+041000     PERFORM 3400-CHECK-OVERFLOW THRU 3400-EXIT
+041100     ADD 1 TO FIB-COUNTER
+041200     PERFORM 3500-CHECKPOINT-IF-DUE THRU 3500-EXIT.
+041300 3110-EXIT.
+041400     EXIT.
+041500
+041600*****************************************************************
+041700* 3210-DOUBLING-STEP - EACH TERM IS TWICE THE PRIOR TERM.  ON    *
+041750* SIZE ERROR CATCHES THE WIDE FIELD'S OWN CAPACITY BEING         *
+041760* EXCEEDED - SEE 3110-FIBONACCI-STEP.                            *
+041800*****************************************************************
+041900 3210-DOUBLING-STEP.
+042000     COMPUTE GRW-NUMBER-WIDE(FIB-COUNTER) =
+042100         GRW-NUMBER-WIDE(FIB-COUNTER - 1) * 2
+042150         ON SIZE ERROR
+042160             MOVE FIB-WIDE-MAX-VALUE
+042170                 TO GRW-NUMBER-WIDE(FIB-COUNTER)
+042180     END-COMPUTE
+042200     PERFORM 3400-CHECK-OVERFLOW THRU 3400-EXIT
+042300     ADD 1 TO FIB-COUNTER
+042400     PERFORM 3500-CHECKPOINT-IF-DUE THRU 3500-EXIT.
+042500 3210-EXIT.
+042600     EXIT.
+042700
+042800*****************************************************************
+042900* 3310-PERCENT-STEP - EACH TERM GROWS BY FIB-GROWTH-RATE        *
+043000* PERCENT OVER THE PRIOR TERM.  ON SIZE ERROR CATCHES THE WIDE  *
+043050* FIELD'S OWN CAPACITY BEING EXCEEDED - A HIGH ENOUGH RATE      *
+043060* COMPOUNDS PAST 10**16 WELL BEFORE THE 50-TERM TABLE LIMIT.    *
+043100*****************************************************************
+043200 3310-PERCENT-STEP.
+043300     COMPUTE GRW-NUMBER-WIDE(FIB-COUNTER) ROUNDED =
+043400         GRW-NUMBER-WIDE(FIB-COUNTER - 1) +
+043500         (GRW-NUMBER-WIDE(FIB-COUNTER - 1) * FIB-GROWTH-RATE
+043600         / 100)
+043650         ON SIZE ERROR
+043660             MOVE FIB-WIDE-MAX-VALUE
+043670                 TO GRW-NUMBER-WIDE(FIB-COUNTER)
+043680     END-COMPUTE
+043700     PERFORM 3400-CHECK-OVERFLOW THRU 3400-EXIT
+043800     ADD 1 TO FIB-COUNTER
+043900     PERFORM 3500-CHECKPOINT-IF-DUE THRU 3500-EXIT.
+044000 3310-EXIT.
+044100     EXIT.
+044200
+044300*****************************************************************
+044400* 3400-CHECK-OVERFLOW - FLAG ANY TERM THAT NO LONGER FITS THE   *
+044500* ORIGINAL PIC 9(10) DISPLAY FIELD INSTEAD OF LETTING IT        *
+044600* TRUNCATE SILENTLY.  THE FULL VALUE ALWAYS SURVIVES IN THE     *
+044700* WIDE COMP-3 FIELD AND ON THE REPORT, EXCEPT WHEN THE WIDE     *
+044750* FIELD ITSELF OVERFLOWED - THE STEP PARAGRAPHS' ON SIZE ERROR  *
+044760* ALREADY CAPPED IT AT FIB-WIDE-MAX-VALUE BEFORE THIS RUNS, SO  *
+044770* IT STILL GETS FLAGGED HERE AS OVERFLOWED RATHER THAN TREATED  *
+044780* AS A VALID TERM.                                               *
+044800*****************************************************************
+044900 3400-CHECK-OVERFLOW.
+045000     IF GRW-NUMBER-WIDE(FIB-COUNTER) > FIB-WIDE-LIMIT-VALUE
+045100         SET GRW-OVERFLOWED(FIB-COUNTER) TO TRUE
+045200         ADD 1 TO FIB-OVERFLOW-COUNT
+045300         MOVE 9999999999 TO GRW-NUMBER(FIB-COUNTER)
+045400     ELSE
+045500         SET GRW-NOT-OVERFLOWED(FIB-COUNTER) TO TRUE
+045550         MOVE GRW-NUMBER-WIDE(FIB-COUNTER)
+045560             TO GRW-NUMBER(FIB-COUNTER)
+045700     END-IF.
+045800 3400-EXIT.
+045900     EXIT.
+046000
+046100*****************************************************************
+046200* 3500-CHECKPOINT-IF-DUE - SAVE PROGRESS EVERY FIB-CHKPT-       *
+046300* INTERVAL TERMS SO A RESTART NEVER LOSES MORE THAN ONE          *
+046400* INTERVAL'S WORTH OF WORK.                                     *
+046500*****************************************************************
+046600 3500-CHECKPOINT-IF-DUE.
+046700     ADD 1 TO FIB-CHKPT-INTERVAL-CTR
+046800     IF FIB-CHKPT-INTERVAL-CTR >= FIB-CHKPT-INTERVAL
+047000         PERFORM 3510-WRITE-CHECKPOINT THRU 3510-EXIT
+047100         MOVE ZERO TO FIB-CHKPT-INTERVAL-CTR
+047200     END-IF.
+047300 3500-EXIT.
+047400     EXIT.
+047500
+047600*****************************************************************
+047700* 3510-WRITE-CHECKPOINT                                         *
+047800*****************************************************************
+047900 3510-WRITE-CHECKPOINT.
+047950     MOVE FIB-COHORT-ID TO FIB-CHKPT-COHORT
+048000     MOVE FIB-MODE      TO FIB-CHKPT-MODE
+048100     MOVE FIB-LIMIT     TO FIB-CHKPT-LIMIT
+048150     MOVE FIB-GROWTH-RATE TO FIB-CHKPT-RATE
+048200     MOVE FIB-COUNTER   TO FIB-CHKPT-COUNTER
+048300     MOVE 1 TO FIB-INDEX
+048400     PERFORM 3520-COPY-CHECKPOINT-ENTRY THRU 3520-EXIT
+048500         UNTIL FIB-INDEX > FIB-COUNTER - 1
+048600     IF FIB-CHKPT-FOUND
+048700         REWRITE FIB-CHECKPOINT-REC
+048800     ELSE
+048900         WRITE FIB-CHECKPOINT-REC
+049000             INVALID KEY
+049100                 REWRITE FIB-CHECKPOINT-REC
+049200         END-WRITE
+049300         MOVE "Y" TO FIB-CHKPT-FOUND-SW
+049400     END-IF.
+049500 3510-EXIT.
+049600     EXIT.
+049700
+049800*****************************************************************
+049900* 3520-COPY-CHECKPOINT-ENTRY                                    *
+050000*****************************************************************
+050100 3520-COPY-CHECKPOINT-ENTRY.
+050200     MOVE GRW-NUMBER(FIB-INDEX)
+050300         TO FIB-CHKPT-NUMBER(FIB-INDEX)
+050400     MOVE GRW-NUMBER-WIDE(FIB-INDEX)
+050500         TO FIB-CHKPT-NUMBER-WIDE(FIB-INDEX)
+050600     ADD 1 TO FIB-INDEX.
+050700 3520-EXIT.
+050800     EXIT.
+050900
+051000*****************************************************************
+051100* 3600-DELETE-CHECKPOINT - THE REQUEST FINISHED CLEANLY SO ITS  *
+051200* CHECKPOINT NO LONGER APPLIES; REMOVE IT SO A LATER RESTART     *
+051300* DOES NOT MISTAKE IT FOR IN-FLIGHT WORK.                       *
+051400*****************************************************************
+051500 3600-DELETE-CHECKPOINT.
+051600     IF FIB-CHKPT-FOUND
+051700         DELETE CHECKPT-FILE
+051800             INVALID KEY
+051900                 CONTINUE
+052000         END-DELETE
+052100         MOVE "N" TO FIB-CHKPT-FOUND-SW
+052200     END-IF.
+052300 3600-EXIT.
+052400     EXIT.
+052500
+052600*****************************************************************
+052700* 4000-WRITE-REPORT - TITLE/HEADER, ONE DETAIL LINE PER TERM    *
+052800* WITH PAGE BREAKS, AND A FINAL TRAILER LINE.                   *
+052900*****************************************************************
+053000 4000-WRITE-REPORT.
+053100     PERFORM 4100-WRITE-HEADERS THRU 4100-EXIT
+053200     MOVE 1 TO FIB-INDEX
+053300     PERFORM 4200-WRITE-DETAIL-LINE THRU 4200-EXIT
+053400         UNTIL FIB-INDEX > FIB-LIMIT
+053500     PERFORM 4300-WRITE-TRAILER THRU 4300-EXIT.
+053600 4000-EXIT.
+053700     EXIT.
+053800
+053900*****************************************************************
+054000* 4100-WRITE-HEADERS - THE RUN-INFO LINE CARRIES THE COHORT ID   *
+054050* AND GROWTH RATE ALONGSIDE MODE/LIMIT SO TWO REPORTS SHARING A  *
+054060* MODE AND LIMIT IN THE SAME NIGHTLY BATCH CAN BE TOLD APART.    *
+054100*****************************************************************
+054200 4100-WRITE-HEADERS.
+054300     ADD 1 TO FIB-PAGE-COUNT
+054400     MOVE SPACES TO FIB-TITLE-LINE
+054500     STRING "COVID-19 CASE-GROWTH PROJECTION SERIES REPORT"
+054600         DELIMITED BY SIZE
+054700         "   PAGE " DELIMITED BY SIZE
+054800         FIB-PAGE-COUNT DELIMITED BY SIZE
+054900         INTO FIB-TITLE-LINE
+055000     END-STRING
+055100     WRITE RPT-LINE FROM FIB-TITLE-LINE AFTER ADVANCING PAGE
+055200
+055300     MOVE FIB-GROWTH-RATE TO FIB-HDR-RATE-DISP
+055310     MOVE SPACES TO FIB-RUN-INFO-LINE
+055400     STRING "RUN DATE: " DELIMITED BY SIZE
+055500         FIB-RUN-DATE DELIMITED BY SIZE
+055600         "   MODE: " DELIMITED BY SIZE
+055700         FIB-MODE DELIMITED BY SIZE
+055800         "   LIMIT: " DELIMITED BY SIZE
+055900         FIB-LIMIT DELIMITED BY SIZE
+055910         "   COHORT: " DELIMITED BY SIZE
+055920         FIB-COHORT-ID DELIMITED BY SIZE
+055930         "   RATE: " DELIMITED BY SIZE
+055940         FIB-HDR-RATE-DISP DELIMITED BY SIZE
+056000         INTO FIB-RUN-INFO-LINE
+056100     END-STRING
+056200     WRITE RPT-LINE FROM FIB-RUN-INFO-LINE AFTER ADVANCING 2 LINES
+056300
+056400     IF FIB-CLAMPED
+056500         MOVE SPACES TO FIB-RUN-INFO-LINE
+056600         STRING "** WARNING - REQUESTED LIMIT EXCEEDED THE "
+056700             DELIMITED BY SIZE
+056800             "50-TERM TABLE AND WAS CLAMPED TO 50 **"
+056900             DELIMITED BY SIZE
+057000             INTO FIB-RUN-INFO-LINE
+057100         END-STRING
+057200         WRITE RPT-LINE FROM FIB-RUN-INFO-LINE
+057300             AFTER ADVANCING 1 LINE
+057400     END-IF
+057500
+057600     MOVE SPACES TO FIB-COLUMN-HDR-LINE
+057700     STRING "  TERM     VALUE                  STATUS"
+057800         DELIMITED BY SIZE
+057900         INTO FIB-COLUMN-HDR-LINE
+058000     END-STRING
+058100     WRITE RPT-LINE FROM FIB-COLUMN-HDR-LINE
+058150         AFTER ADVANCING 2 LINES
+058200     MOVE ZERO TO FIB-REPORT-LINE-COUNT.
+058300 4100-EXIT.
+058400     EXIT.
+058410
+058420*****************************************************************
+058430* 4150-CHECK-PAGE-BREAK - SHARED BY EVERY PARAGRAPH THAT WRITES  *
+058440* A REPORT LINE (DETAIL, TRAILER, RECONCILIATION) SO THE PAGE   *
+058450* BREAKS AFTER FIB-LINES-PER-PAGE FOR THE REPORT AS A WHOLE,    *
+058460* NOT JUST FOR THE PER-TERM DETAIL SECTION.                     *
+058470*****************************************************************
+058480 4150-CHECK-PAGE-BREAK.
+058490     IF FIB-REPORT-LINE-COUNT >= FIB-LINES-PER-PAGE
+058500         PERFORM 4100-WRITE-HEADERS THRU 4100-EXIT
+058510     END-IF.
+058520 4150-EXIT.
+058530     EXIT.
+058540
+058600*****************************************************************
+058700* 4200-WRITE-DETAIL-LINE                                        *
+058800*****************************************************************
+058900 4200-WRITE-DETAIL-LINE.
+059000     PERFORM 4150-CHECK-PAGE-BREAK THRU 4150-EXIT
+059300     MOVE SPACES TO FIB-DETAIL-LINE
+059400     MOVE FIB-INDEX TO FIB-DTL-TERM-NO
+059500     MOVE GRW-NUMBER-WIDE(FIB-INDEX) TO FIB-DTL-VALUE
+059600     IF GRW-OVERFLOWED(FIB-INDEX)
+059700         MOVE "** OVERFLOWED **" TO FIB-DTL-OVERFLOW-TXT
+059800     ELSE
+059900         MOVE SPACES TO FIB-DTL-OVERFLOW-TXT
+060000     END-IF
+060100     WRITE RPT-LINE FROM FIB-DETAIL-LINE AFTER ADVANCING 1 LINE
+060200     ADD 1 TO FIB-REPORT-LINE-COUNT
+060300     ADD 1 TO FIB-INDEX.
+060400 4200-EXIT.
+060500     EXIT.
+060600
+060700*****************************************************************
+060800* 4300-WRITE-TRAILER                                            *
+060900*****************************************************************
+061000 4300-WRITE-TRAILER.
+061050     PERFORM 4150-CHECK-PAGE-BREAK THRU 4150-EXIT
+061100     MOVE SPACES TO FIB-TRAILER-LINE
+061200     STRING "*** END OF SERIES - " DELIMITED BY SIZE
+061300         FIB-LIMIT DELIMITED BY SIZE
+061400         " TERMS PRODUCED, " DELIMITED BY SIZE
+061500         FIB-OVERFLOW-COUNT DELIMITED BY SIZE
+061600         " OVERFLOWED ***" DELIMITED BY SIZE
+061700         INTO FIB-TRAILER-LINE
+061800     END-STRING
+061850     WRITE RPT-LINE FROM FIB-TRAILER-LINE AFTER ADVANCING 2 LINES
+061860     ADD 1 TO FIB-REPORT-LINE-COUNT.
+062000 4300-EXIT.
+062100     EXIT.
+062200
+062300*****************************************************************
+062400* 5000-WRITE-AUDIT-RECORD - WHO RAN IT, WHAT COHORT/LIMIT/MODE/  *
+062450* RATE, HOW MANY TERMS CAME OUT, AND WHEN.  THE COHORT ID AND    *
+062460* RATE ARE CARRIED SO TWO RUNS SHARING A MODE AND LIMIT IN THE   *
+062470* SAME NIGHTLY BATCH CAN STILL BE TOLD APART LATER.              *
+062600*****************************************************************
+062700 5000-WRITE-AUDIT-RECORD.
+062800     MOVE SPACES TO GRA-AUDIT-REC
+062900     MOVE FIB-RUN-USER       TO GRA-RUN-USER
+062950     MOVE FIB-RUN-JOB        TO GRA-RUN-JOB
+063100     MOVE FIB-RUN-DATE       TO GRA-RUN-DATE
+063200     MOVE FIB-RUN-TIME       TO GRA-RUN-TIME
+063300     MOVE FIB-MODE           TO GRA-MODE
+063400     MOVE FIB-LIMIT          TO GRA-LIMIT
+063450     MOVE FIB-COHORT-ID      TO GRA-COHORT-ID
+063460     MOVE FIB-GROWTH-RATE    TO GRA-GROWTH-RATE
+063500     MOVE FIB-TERM-COUNT     TO GRA-TERM-COUNT
+063600     MOVE FIB-OVERFLOW-COUNT TO GRA-OVERFLOW-COUNT
+063700     WRITE GRA-AUDIT-REC.
+063800 5000-EXIT.
+063900     EXIT.
+064000
+064100*****************************************************************
+064200* 6000-RECONCILE-AGAINST-PRIOR - COMPARE THIS RUN'S TABLE,      *
+064300* TERM FOR TERM, AGAINST THE LAST RUN FOR THE SAME COHORT/MODE/ *
+064350* LIMIT/RATE.  ONLY STATUS 23 (RECORD NOT FOUND) MEANS "NO      *
+064360* PRIOR RUN YET" - ANY OTHER NON-ZERO STATUS IS A REAL I/O      *
+064370* ERROR AND ABENDS THE JOB RATHER THAN SILENTLY SKIPPING        *
+064380* RECONCILIATION.                                               *
+064400*****************************************************************
+064500 6000-RECONCILE-AGAINST-PRIOR.
+064550     MOVE FIB-COHORT-ID   TO FIB-PRIOR-COHORT
+064600     MOVE FIB-MODE        TO FIB-PRIOR-MODE
+064700     MOVE FIB-LIMIT       TO FIB-PRIOR-LIMIT
+064750     MOVE FIB-GROWTH-RATE TO FIB-PRIOR-RATE
+064800     READ PRIORRUN-FILE
+064900         INVALID KEY
+065000             CONTINUE
+065300     END-READ
+065310     EVALUATE FIB-PRIOR-STATUS
+065320         WHEN "00"
+065330             MOVE "Y" TO FIB-PRIOR-FOUND-SW
+065340         WHEN "23"
+065350         WHEN "14"
+065360             MOVE "N" TO FIB-PRIOR-FOUND-SW
+065370         WHEN OTHER
+065380             DISPLAY "FIBONACCI-SERIES - ERROR READING PRIORRUN -"
+065390                 " STATUS " FIB-PRIOR-STATUS
+065391             MOVE 16 TO RETURN-CODE
+065392             DISPLAY "FIBONACCI-SERIES - JOB ABENDING"
+065393             STOP RUN
+065394     END-EVALUATE.
+065400     IF FIB-PRIOR-FOUND
+065500         MOVE ZERO TO FIB-MISMATCH-COUNT
+065600         MOVE 1 TO FIB-INDEX
+065700         PERFORM 6100-COMPARE-ONE-TERM THRU 6100-EXIT
+065800             UNTIL FIB-INDEX > FIB-LIMIT
+065900                OR FIB-INDEX > FIB-PRIOR-TERM-COUNT
+066000         PERFORM 6200-WRITE-RECONCILE-SUMMARY THRU 6200-EXIT
+066100     ELSE
+066200         DISPLAY "FIBONACCI-SERIES - NO PRIOR RUN FOR MODE "
+066300             FIB-MODE " LIMIT " FIB-LIMIT
+066400             " - RECONCILIATION SKIPPED"
+066500     END-IF.
+066600 6000-EXIT.
+066700     EXIT.
+066800
+066900*****************************************************************
+067000* 6100-COMPARE-ONE-TERM                                         *
+067100*****************************************************************
+067200 6100-COMPARE-ONE-TERM.
+067250     IF GRW-NUMBER-WIDE(FIB-INDEX)
+067260         NOT = FIB-PRIOR-NUMBER-WIDE(FIB-INDEX)
+067400         ADD 1 TO FIB-MISMATCH-COUNT
+067500         PERFORM 6150-WRITE-MISMATCH-LINE THRU 6150-EXIT
+067600     END-IF
+067700     ADD 1 TO FIB-INDEX.
+067800 6100-EXIT.
+067900     EXIT.
+068000
+068100*****************************************************************
+068200* 6150-WRITE-MISMATCH-LINE                                      *
+068300*****************************************************************
+068400 6150-WRITE-MISMATCH-LINE.
+068410     PERFORM 4150-CHECK-PAGE-BREAK THRU 4150-EXIT
+068450     MOVE FIB-PRIOR-NUMBER-WIDE(FIB-INDEX)
+068460         TO FIB-MISMATCH-PRIOR-DISP
+068470     MOVE GRW-NUMBER-WIDE(FIB-INDEX)
+068480         TO FIB-MISMATCH-CURRENT-DISP
+068500     MOVE SPACES TO FIB-MISMATCH-LINE
+068600     STRING "RECONCILE MISMATCH - TERM " DELIMITED BY SIZE
+068700         FIB-INDEX DELIMITED BY SIZE
+068800         " PRIOR=" DELIMITED BY SIZE
+068900         FIB-MISMATCH-PRIOR-DISP DELIMITED BY SIZE
+069000         " CURRENT=" DELIMITED BY SIZE
+069100         FIB-MISMATCH-CURRENT-DISP DELIMITED BY SIZE
+069200         INTO FIB-MISMATCH-LINE
+069300     END-STRING
+069400     WRITE RPT-LINE FROM FIB-MISMATCH-LINE AFTER ADVANCING 1 LINE
+069450     ADD 1 TO FIB-REPORT-LINE-COUNT.
+069500 6150-EXIT.
+069600     EXIT.
+069700
+069800*****************************************************************
+069900* 6200-WRITE-RECONCILE-SUMMARY                                  *
+070000*****************************************************************
+070100 6200-WRITE-RECONCILE-SUMMARY.
+070150     PERFORM 4150-CHECK-PAGE-BREAK THRU 4150-EXIT
+070200     MOVE SPACES TO FIB-MISMATCH-LINE
+070300     IF FIB-MISMATCH-COUNT = ZERO
+070400         STRING "RECONCILIATION - PRIOR RUN (" DELIMITED BY SIZE
+070500             FIB-PRIOR-RUN-DATE DELIMITED BY SIZE
+070600             ") MATCHES CURRENT RUN TERM-FOR-TERM"
+070700             DELIMITED BY SIZE
+070800             INTO FIB-MISMATCH-LINE
+070900         END-STRING
+071000     ELSE
+071100         STRING "RECONCILIATION - " DELIMITED BY SIZE
+071200             FIB-MISMATCH-COUNT DELIMITED BY SIZE
+071300             " TERM(S) DIFFER FROM PRIOR RUN ("
+071400             DELIMITED BY SIZE
+071500             FIB-PRIOR-RUN-DATE DELIMITED BY SIZE
+071600             ")" DELIMITED BY SIZE
+071700             INTO FIB-MISMATCH-LINE
+071800         END-STRING
+071900     END-IF
+072000     WRITE RPT-LINE FROM FIB-MISMATCH-LINE
+072050         AFTER ADVANCING 2 LINES
+072060     ADD 1 TO FIB-REPORT-LINE-COUNT.
+072100 6200-EXIT.
+072200     EXIT.
+072300
+072400*****************************************************************
+072500* 6300-SAVE-PRIOR-RECORD - REPLACE THE SAVED TABLE FOR THIS     *
+072600* MODE/LIMIT SO THE NEXT RUN CAN RECONCILE AGAINST TODAY'S.     *
+072700*****************************************************************
+072800 6300-SAVE-PRIOR-RECORD.
+072850     MOVE FIB-COHORT-ID   TO FIB-PRIOR-COHORT
+072900     MOVE FIB-MODE        TO FIB-PRIOR-MODE
+073000     MOVE FIB-LIMIT       TO FIB-PRIOR-LIMIT
+073050     MOVE FIB-GROWTH-RATE TO FIB-PRIOR-RATE
+073100     MOVE FIB-RUN-DATE    TO FIB-PRIOR-RUN-DATE
+073200     MOVE FIB-LIMIT       TO FIB-PRIOR-TERM-COUNT
+073300     MOVE 1 TO FIB-INDEX
+073400     PERFORM 6350-COPY-PRIOR-TERM THRU 6350-EXIT
+073500         UNTIL FIB-INDEX > FIB-LIMIT
+073600     IF FIB-PRIOR-FOUND
+073700         REWRITE FIB-PRIOR-REC
+073800     ELSE
+073900         WRITE FIB-PRIOR-REC
+074000             INVALID KEY
+074100                 REWRITE FIB-PRIOR-REC
+074200         END-WRITE
+074300     END-IF.
+074400 6300-EXIT.
+074500     EXIT.
+074600
+074700*****************************************************************
+074800* 6350-COPY-PRIOR-TERM                                          *
+074900*****************************************************************
+075000 6350-COPY-PRIOR-TERM.
+075100     MOVE GRW-NUMBER(FIB-INDEX) TO FIB-PRIOR-NUMBER(FIB-INDEX)
+075150     MOVE GRW-NUMBER-WIDE(FIB-INDEX)
+075160         TO FIB-PRIOR-NUMBER-WIDE(FIB-INDEX)
+075200     ADD 1 TO FIB-INDEX.
+075300 6350-EXIT.
+075400     EXIT.
+075500
+075600*****************************************************************
+075700* 9000-TERMINATE - LIMITIN-FILE REACHED EOF, SO THIS RUN HAS NO *
+075710* UNFINISHED WORK LEFT FOR A RESTART TO SKIP PAST - CLEAR THE   *
+075720* BATCH POSITION MARKER BEFORE CLOSING THE FILES.               *
+075800*****************************************************************
+075900 9000-TERMINATE.
+075910     PERFORM 9100-CLEAR-BATCH-POSITION THRU 9100-EXIT
+076000     CLOSE LIMITIN-FILE
+076100     CLOSE RPTOUT-FILE
+076200     CLOSE AUDITOUT-FILE
+076300     CLOSE CHECKPT-FILE
+076400     CLOSE PRIORRUN-FILE
+076500     DISPLAY "FIBONACCI-SERIES - " FIB-REQUEST-COUNT
+076600         " REQUEST(S) PROCESSED".
+076700 9000-EXIT.
+076800     EXIT.
+076810
+076820*****************************************************************
+076830* 9100-CLEAR-BATCH-POSITION - THE BATCH FINISHED CLEANLY (EOF   *
+076840* ON LIMITIN-FILE), SO THE RESERVED "BATCH POSITION" CHECKPT    *
+076850* RECORD NO LONGER APPLIES.  REMOVE IT SO TOMORROW'S FRESH RUN  *
+076860* OF THE SAME JOB DOES NOT MISTAKE IT FOR AN UNFINISHED RESTART.*
+076870*****************************************************************
+076880 9100-CLEAR-BATCH-POSITION.
+076890     IF FIB-BATCH-POS-FOUND
+076900         MOVE SPACES TO FIB-CHKPT-COHORT
+076910         MOVE "*"    TO FIB-CHKPT-MODE
+076920         MOVE ZERO   TO FIB-CHKPT-LIMIT
+076930         MOVE ZERO   TO FIB-CHKPT-RATE
+076940         DELETE CHECKPT-FILE
+076950             INVALID KEY
+076960                 CONTINUE
+076970         END-DELETE
+076980         MOVE "N" TO FIB-BATCH-POS-FOUND-SW
+076990     END-IF.
+077000 9100-EXIT.
+077010     EXIT.
